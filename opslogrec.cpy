@@ -0,0 +1,10 @@
+       1 ops-ligne.
+           2 ops-date pic 9(8).
+           2 filler pic x value space.
+           2 ops-heure pic 9(6).
+           2 filler pic x value space.
+           2 ops-programme pic x(10).
+           2 filler pic x value space.
+           2 ops-operation pic x(15).
+           2 filler pic x value space.
+           2 ops-detail pic x(20).
