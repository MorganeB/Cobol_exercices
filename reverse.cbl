@@ -1,37 +1,103 @@
+       identification division.
        program-id. inverse.
 
-       1 mot pic x(20).
-       1 inverse pic x(20).
-       1 long  pic 99 value 0.
+       data division.
+       working-storage section.
+       copy "saisiestat.cpy".
+       1 mot pic x(80).
+       1 inverse pic x(80).
 
+       1 compact-source pic x(80).
+       1 compact-resultat pic x(80).
+       1 compact-long pic 999.
+       1 i pic 999.
+
+       1 mot-compact pic x(80).
+       1 inverse-compact pic x(80).
+
+       1 palindrome pic x value 'n'.
+           88 palindrome-oui value 'o' false 'n'.
 
        screen section.
        1 a-plg-titre.
            2 blank screen.
-           2 line 6 col 10 'Inverser un mot'.
+           2 line 6 col 10 'Inverser une phrase'.
 
        1 s-plg-mot.
-           2 line 9 col 1 'Entrer un mot de 20 caracteres maximum '.
-           2 s-mot line 10 col 1 pic x(20) to mot required.
+           2 line 9 col 1 'Entrer une phrase de 80 caracteres maximum '.
+           2 s-mot line 10 col 1 pic x(80) to mot required.
 
        1 a-plg-res.
-           2 line 11 col 1 'Mot inverse = '.
-           2 a-inverse line 11 col 15 pic x(20) from inverse.
+           2 line 11 col 1 'Phrase inversee = '.
+           2 a-inverse line 12 col 1 pic x(80) from inverse.
+
+       1 a-plg-palindrome-oui.
+           2 line 14 col 1 'C''est un palindrome.'.
 
+       1 a-plg-palindrome-non.
+           2 line 14 col 1 'Ce n''est pas un palindrome.'.
+
+       1 plg-message.
+           2 line 16 col 1 'Saisie invalide - entrez au moins un'.
+           2 line 17 col 1 'caractere non blanc'.
 
        procedure division.
+       mod-mainline.
+           display a-plg-titre
+           perform mod-saisie with test after until saisie-ok
+
+           move function reverse(function trim(mot)) to inverse
+           display a-plg-res
+
+           perform mod-verif-palindrome
+
+           if palindrome-oui
+               display a-plg-palindrome-oui
+           else
+               display a-plg-palindrome-non
+           end-if
 
-       display a-plg-titre
+           goback
+           .
+
+       mod-saisie.
            display s-plg-mot
            accept s-mot
 
-          inspect mot tallying long for characters before space
+           set saisie-ok to true
+           if function trim(mot) = spaces
+               set saisie-ok to false
+               display plg-message
+           end-if
+           .
 
-           move function reverse(mot (1:long)) to inverse
-           display a-plg-res
+       mod-verif-palindrome.
+           move mot to compact-source
+           perform mod-compacter
+           move compact-resultat to mot-compact
 
-           end program inverse.
+           move inverse to compact-source
+           perform mod-compacter
+           move compact-resultat to inverse-compact
 
+           set palindrome-oui to false
+           if function upper-case(mot-compact) =
+               function upper-case(inverse-compact)
+               set palindrome-oui to true
+           end-if
+           .
 
+       mod-compacter.
+           move spaces to compact-resultat
+           move 0 to compact-long
 
+           perform varying i from 1 by 1 until i > 80
+               if compact-source(i:1) not = space
+                   add 1 to compact-long
+                   move compact-source(i:1)
+                       to compact-resultat(compact-long:1)
+               end-if
+           end-perform
+           .
 
+       end program inverse.
