@@ -1,10 +1,24 @@
 
+              identification division.
               program-id. factoriel.
-              1 n  pic 9.
-              1 res pic 99999999.
+
+              data division.
+              working-storage section.
+              copy "saisiestat.cpy".
+              1 n  pic 99.
+              1 res pic 9(18) comp-3.
               1 i pic 99.
               1 nl pic 99 value 11.
               1 nl2 pic 99 value 11.
+              1 depassement pic x value 'n'.
+                  88 depassement-detectee value 'o' false 'n'.
+
+              1 r pic 99.
+              1 fact-n pic 9(18) comp-3.
+              1 fact-r pic 9(18) comp-3.
+              1 fact-n-r pic 9(18) comp-3.
+              1 combinaisons pic 9(18) comp-3.
+              1 permutations pic 9(18) comp-3.
 
            screen section.
            1 a-plg-titre.
@@ -15,36 +29,90 @@
             2 line 9 col 2 'Combien de n premiers factoriels?'.
             2 s-n pic zz to n required.
 
+           1 plg-message.
+               2 line 25 col 2 'Saisie invalide - entrez un n > 0'.
+
+           1 s-plg-r.
+               2 line 20 col 2
+                   'r pour C(n,r) et P(n,r) (0 si non utilise) '.
+               2 s-r pic zz to r required.
+
+           1 a-plg-combinatoire.
+               2 line 21 col 2 'Combinaisons C(n,r) : '.
+               2 a-combinaisons pic zzzzzzzzzzzzzzzzzz
+                   from combinaisons.
+               2 line 22 col 2 'Permutations P(n,r) : '.
+               2 a-permutations pic zzzzzzzzzzzzzzzzzz
+                   from permutations.
+
 
             1 a-plg-res.
                2 line 10 col 2 'Valeurs '.
                2 line 10 col 13 'Factoriels '.
                2 a-chp-res line nl col 4 pic zz from i.
-               2 a-chp-res line nl2 col 12 pic zzzzzzzz from res.
+               2 a-chp-res line nl2 col 12 pic zzzzzzzzzzzzzzzzzz
+                   from res.
+
+           1 a-plg-depassement.
+               2 line 24 col 2
+                   'Depassement de capacite - calcul interrompu'.
 
            procedure division.
            display a-plg-titre
-               display s-plg-n
-               accept s-n
+               move 11 to nl
+               move 11 to nl2
+               set depassement-detectee to false
+               perform mod-saisie-n with test after until saisie-ok
 
 
            perform varying i from 1 by 1 until i > n
+                                            or depassement-detectee
 
                compute res=function factorial(i)
-               display a-plg-res
-               compute nl = nl + 1
-               compute nl2 = nl2 + 1
+                   on size error set depassement-detectee to true
+               end-compute
 
+               if not depassement-detectee
+                   display a-plg-res
+                   move res to fact-n
+                   compute nl = nl + 1
+                   compute nl2 = nl2 + 1
+               end-if
 
            end-perform
 
-           end program factoriel.
-
-
-
-
-
-
+           if depassement-detectee
+               display a-plg-depassement
+           else
+               display s-plg-r
+               accept s-r
+               if r > 0 and r <= n
+                   compute fact-r = function factorial(r)
+                   compute fact-n-r = function factorial(n - r)
+                   compute combinaisons =
+                       fact-n / (fact-r * fact-n-r)
+                   compute permutations = fact-n / fact-n-r
+                   display a-plg-combinatoire
+               end-if
+           end-if.
+
+           goback.
+
+           mod-saisie-n.
+               display s-plg-n
+               accept s-n
 
+               perform mod-control
+               if not saisie-ok
+                   display plg-message
+               end-if
+               .
 
+           mod-control.
+               set saisie-ok to true
+               if n <= 0
+                   set saisie-ok to false
+               end-if
+               .
 
+           end program factoriel.
