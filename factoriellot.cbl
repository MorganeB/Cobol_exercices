@@ -0,0 +1,93 @@
+       identification division.
+       program-id. factoriellot.
+
+       environment division.
+       input-output section.
+       file-control.
+           select fact-fic-entree assign to "FACLOTIN"
+               organization is line sequential.
+           select fact-fic-sortie assign to "FACLOTOUT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd fact-fic-entree.
+       1 fact-ent-n pic 99.
+
+       fd fact-fic-sortie.
+       1 fact-sor-ligne pic x(80).
+
+       working-storage section.
+       1 fact-eof pic x value 'n'.
+           88 fact-fin-fichier value 'o'.
+
+       1 n pic 99.
+       1 i pic 99.
+       1 res pic 9(18) comp-3.
+       1 depassement pic x value 'n'.
+           88 depassement-detectee value 'o' false 'n'.
+
+       1 fact-ligne-detail.
+           2 fd-n pic z9.
+           2 filler pic x(4) value ' i='.
+           2 fd-i pic z9.
+           2 filler pic x(8) value ' fact = '.
+           2 fd-res pic z(17)9.
+
+       1 fact-ligne-erreur.
+           2 fe-n pic z9.
+           2 filler pic x(40) value
+               ' : depassement de capacite - interrompu'.
+
+       procedure division.
+       mod-mainline.
+           perform mod-init
+           perform mod-traitement until fact-fin-fichier
+           perform mod-fin
+           goback
+           .
+
+       mod-init.
+           open input fact-fic-entree
+           open output fact-fic-sortie
+           read fact-fic-entree
+               at end set fact-fin-fichier to true
+           end-read
+           .
+
+       mod-traitement.
+           move fact-ent-n to n
+           set depassement-detectee to false
+
+           perform varying i from 1 by 1 until i > n
+                                            or depassement-detectee
+               compute res=function factorial(i)
+                   on size error set depassement-detectee to true
+               end-compute
+
+               if not depassement-detectee
+                   move n to fd-n
+                   move i to fd-i
+                   move res to fd-res
+                   move fact-ligne-detail to fact-sor-ligne
+                   write fact-sor-ligne
+               end-if
+           end-perform
+
+           if depassement-detectee
+               move n to fe-n
+               move fact-ligne-erreur to fact-sor-ligne
+               write fact-sor-ligne
+           end-if
+
+           read fact-fic-entree
+               at end set fact-fin-fichier to true
+           end-read
+           .
+
+       mod-fin.
+           close fact-fic-entree
+           close fact-fic-sortie
+           .
+
+       end program factoriellot.
