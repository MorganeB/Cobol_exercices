@@ -1,19 +1,137 @@
+       identification division.
        program-id. argent.
-       1 val pic 999999.
+
+       environment division.
+       input-output section.
+       file-control.
+           select arg-fic-journal assign to "ARGLOG"
+               organization is line sequential.
+           select arg-fic-cfg assign to "SCRNCFG"
+               organization is line sequential
+               file status is arg-cfg-statut.
+           select arg-fic-audit assign to "OPSLOG"
+               organization is line sequential.
+           select arg-fic-devises assign to "DEVISES"
+               organization is line sequential
+               file status is arg-devises-statut.
+
+       data division.
+       file section.
+       fd arg-fic-journal.
+       1 arg-journal-ligne pic x(100).
+
+       fd arg-fic-audit.
+       copy "opslogrec.cpy".
+
+       fd arg-fic-devises.
+       1 arg-devise-enr.
+           2 dev-code pic xxx.
+           2 dev-libelle pic x(10).
+           2 dev-valeur pic 9(6)v99.
+
+       fd arg-fic-cfg.
+       1 arg-cfg-enr.
+           2 arg-cfg-bgc pic 9.
+
+       working-storage section.
+       1 arg-cfg-statut pic xx value '00'.
+       1 arg-devises-statut pic xx value '00'.
+       1 couleur-fond pic 9 value 1.
+       copy "saisiestat.cpy".
+       1 devise pic xxx value 'EUR'.
+           88 devise-euro value 'EUR'.
+       1 val pic 9(6)v99.
+       1 val-centimes pic 9(8).
+
+       1 nb-devises pic 99 value 0.
+       1 tab-devises.
+           2 tab-devise occurs 20 times.
+               3 tab-dev-code pic xxx.
+               3 tab-dev-libelle pic x(10).
+               3 tab-dev-valeur pic 9(6)v99.
+       1 dev-swap.
+           2 dev-swap-code pic xxx.
+           2 dev-swap-libelle pic x(10).
+           2 dev-swap-valeur pic 9(6)v99.
+       1 ix pic 99.
+       1 ix2 pic 99.
+       1 devise-statut pic x value 'n'.
+           88 devise-trouvee value 'o' false 'n'.
+
+       1 gen-pieces pic 9(8).
+       1 gen-nb pic 9(6).
+       1 gen-nl pic 99 value 12.
        1 b200 pic 99.
        1 b100 pic 99.
        1 b50 pic 99.
        1 b20 pic 99.
        1 b10 pic 99.
-       1 pieces pic 9999.
+       1 b5 pic 99.
+       1 b2 pic 99.
+       1 b1 pic 99.
+       1 b050 pic 99.
+       1 b020 pic 99.
+       1 b010 pic 99.
+       1 b005 pic 99.
+       1 b002 pic 99.
+       1 b001 pic 99.
+       1 pieces pic 9(8).
+
+       1 arg-verif-centimes pic 9(8).
+       1 arg-verif-libelle pic x(7).
+       1 arg-date-jour pic 9(8).
+       1 arg-heure-jour pic 9(6).
+
+       1 arg-ligne-journal.
+           2 arg-jn-date pic 9(8).
+           2 filler pic x(1) value space.
+           2 arg-jn-heure pic 9(6).
+           2 filler pic x(1) value space.
+           2 arg-jn-val pic z(6)9.99.
+           2 filler pic x(1) value space.
+           2 arg-jn-devise pic xxx.
+           2 filler pic x(1) value space.
+           2 arg-jn-b200 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b100 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b50 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b20 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b10 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b5 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b2 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b1 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b050 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b020 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b010 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b005 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b002 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-b001 pic zz.
+           2 filler pic x(1) value space.
+           2 arg-jn-verif pic x(7).
 
        screen section.
        1 a-plg-titre.
-           2 blank screen.
+           2 blank screen background-color couleur-fond.
            2 line 6 col 10 'Decomposition d''une somme d''argent'.
+       1 s-plg-devise.
+           2 line 8 col 1 'Devise (EUR ou code a 3 lettres) '.
+           2 s-devise pic xxx to devise required.
+
        1 s-plg-val.
            2 line 9 col 1 'Entrez une somme d''argent '.
-           2 s-val pic zzzzzz to val required.
+           2 s-val pic zzzzzz.zz to val required.
 
        1 a-plg-masc-res.
            2 line 11 col 8 'Decomposition : '.
@@ -22,7 +140,27 @@
            2 line 14 col 14 'x50 euros'.
            2 line 15 col 14 'x20 euros'.
            2 line 16 col 14 'x10 euros'.
-           2 line 17 col 14 ' pieces'.
+           2 line 17 col 14 'x5 euros'.
+           2 line 18 col 14 'x2 euros'.
+           2 line 19 col 14 'x1 euro'.
+           2 line 20 col 14 'x50 centimes'.
+           2 line 21 col 14 'x20 centimes'.
+           2 line 22 col 14 'x10 centimes'.
+           2 line 23 col 14 'x5 centimes'.
+           2 line 24 col 14 'x2 centimes'.
+           2 line 25 col 14 'x1 centime'.
+
+       1 plg-message.
+           2 line 26 col 1 'Saisie invalide - entrez une somme > 0'.
+
+       1 a-plg-masc-generique.
+           2 line 11 col 8 'Decomposition : '.
+
+       1 a-plg-val-generique.
+           2 a-gen-libelle line gen-nl col 14 pic x(10)
+               from tab-dev-libelle(ix).
+           2 'x' line gen-nl col 25.
+           2 a-gen-nb line gen-nl col 27 pic zzzzz9 from gen-nb.
 
        1 a-plg-val-res.
            2 a-b200 line 12 col 10 pic zz from b200.
@@ -30,49 +168,271 @@
            2 a-b50 line 14 col 10 pic zz from b50.
            2 a-b20 line 15 col 10 pic zz from b20.
            2 a-b10 line 16 col 10 pic zz from b10.
-           2 a-pieces line 17 col 10 pic zz from pieces.
+           2 a-b5 line 17 col 10 pic zz from b5.
+           2 a-b2 line 18 col 10 pic zz from b2.
+           2 a-b1 line 19 col 10 pic zz from b1.
+           2 a-b050 line 20 col 10 pic zz from b050.
+           2 a-b020 line 21 col 10 pic zz from b020.
+           2 a-b010 line 22 col 10 pic zz from b010.
+           2 a-b005 line 23 col 10 pic zz from b005.
+           2 a-b002 line 24 col 10 pic zz from b002.
+           2 a-b001 line 25 col 10 pic zz from b001.
 
        procedure division.
-       display a-plg-titre
-           display s-plg-val
-           accept s-val
+       perform mod-init-couleur
+           perform mod-charge-devises
+           display a-plg-titre
+           perform mod-saisie-val with test after until saisie-ok
+
+           compute val-centimes = val * 100
 
-           compute b200=val/200
-           compute pieces=function MOD(val, 200)
+           if devise-euro
+               perform mod-decompose-euro
+               perform mod-journal
+           else
+               perform mod-affiche-generique
+               perform mod-decompose-generique
+               perform mod-journal-generique
+           end-if
 
-           compute b100=pieces/100
-           compute pieces=function MOD(pieces,100)
+           perform mod-audit-operation
 
-           compute b50=pieces/50
+           goback
+           .
+
+       mod-decompose-euro.
+           move val-centimes to pieces
+
+           compute b200=pieces/20000
+           compute pieces=function MOD(pieces, 20000)
+
+           compute b100=pieces/10000
+           compute pieces=function MOD(pieces,10000)
+
+           compute b50=pieces/5000
+           compute pieces= function MOD(pieces,5000)
+
+           compute b20 = pieces / 2000
+           compute pieces= function MOD(pieces,2000)
+
+           compute b10= pieces / 1000
+           compute pieces= function MOD(pieces,1000)
+
+           compute b5= pieces / 500
+           compute pieces= function MOD(pieces,500)
+
+           compute b2= pieces / 200
+           compute pieces= function MOD(pieces,200)
+
+           compute b1= pieces / 100
+           compute pieces= function MOD(pieces,100)
+
+           compute b050= pieces / 50
            compute pieces= function MOD(pieces,50)
 
-           compute b20 = pieces / 20
+           compute b020= pieces / 20
            compute pieces= function MOD(pieces,20)
 
-           compute b10= pieces / 10
+           compute b010= pieces / 10
            compute pieces= function MOD(pieces,10)
 
+           compute b005= pieces / 5
+           compute pieces= function MOD(pieces,5)
+
+           compute b002= pieces / 2
+           compute pieces= function MOD(pieces,2)
+
+           compute b001= pieces / 1
+
            display a-plg-masc-res
            display a-plg-val-res
+           .
 
-       end program argent.
-
+       mod-saisie-val.
+           display s-plg-devise
+           accept s-devise
+           display s-plg-val
+           accept s-val
 
+           perform mod-control
+           if not saisie-ok
+               display plg-message
+           end-if
+           .
 
+       mod-control.
+           set saisie-ok to true
+           if val <= 0
+               set saisie-ok to false
+           end-if
 
+           if not devise-euro
+               set devise-trouvee to false
+               perform varying ix from 1 by 1 until ix > nb-devises
+                   if tab-dev-code(ix) = devise
+                       set devise-trouvee to true
+                   end-if
+               end-perform
+               if not devise-trouvee
+                   set saisie-ok to false
+               end-if
+           end-if
+           .
 
+       mod-charge-devises.
+           move 0 to nb-devises
+           open input arg-fic-devises
+           if arg-devises-statut = '00'
+               perform until arg-devises-statut not = '00'
+                       or nb-devises >= 20
+                   read arg-fic-devises
+                       at end continue
+                       not at end
+                           add 1 to nb-devises
+                           move dev-code to tab-dev-code(nb-devises)
+                           move dev-libelle
+                               to tab-dev-libelle(nb-devises)
+                           move dev-valeur
+                               to tab-dev-valeur(nb-devises)
+                   end-read
+               end-perform
+               close arg-fic-devises
+               perform mod-trie-devises
+           end-if
+           .
 
+       mod-trie-devises.
+      * Le decoupage generique (mod-decompose-generique) suppose que
+      * les coupures d'une meme devise sont rencontrees en ordre
+      * decroissant de valeur ; on trie la table apres chargement
+      * pour ne pas dependre de l'ordre du fichier DEVISES.
+           perform varying ix from 1 by 1 until ix >= nb-devises
+               perform varying ix2 from 1 by 1
+                       until ix2 > nb-devises - ix
+                   if tab-dev-valeur(ix2) < tab-dev-valeur(ix2 + 1)
+                       move tab-devise(ix2) to dev-swap
+                       move tab-devise(ix2 + 1) to tab-devise(ix2)
+                       move dev-swap to tab-devise(ix2 + 1)
+                   end-if
+               end-perform
+           end-perform
+           .
 
+       mod-decompose-generique.
+           move val-centimes to gen-pieces
+           move 12 to gen-nl
+           perform varying ix from 1 by 1 until ix > nb-devises
+               if tab-dev-code(ix) = devise and tab-dev-valeur(ix) > 0
+                   compute gen-nb =
+                       gen-pieces / (tab-dev-valeur(ix) * 100)
+                   compute gen-pieces =
+                       function MOD(gen-pieces,
+                           tab-dev-valeur(ix) * 100)
+                   if gen-nb > 0
+                       display a-plg-val-generique
+                       add 1 to gen-nl
+                   end-if
+               end-if
+           end-perform
+           .
 
+       mod-affiche-generique.
+           display a-plg-masc-generique
+           .
 
+       mod-init-couleur.
+           open input arg-fic-cfg
+           if arg-cfg-statut = '00'
+               read arg-fic-cfg
+                   at end continue
+                   not at end move arg-cfg-bgc to couleur-fond
+               end-read
+               close arg-fic-cfg
+           end-if
+           .
 
+       mod-journal.
+           compute arg-verif-centimes =
+               (b200*20000) + (b100*10000) + (b50*5000) + (b20*2000)
+               + (b10*1000) + (b5*500) + (b2*200) + (b1*100)
+               + (b050*50) + (b020*20) + (b010*10) + (b005*5)
+               + (b002*2) + (b001*1)
 
+           if arg-verif-centimes = val-centimes
+               move 'OK' to arg-verif-libelle
+           else
+               move 'ECART' to arg-verif-libelle
+           end-if
 
+           accept arg-date-jour from date yyyymmdd
+           accept arg-heure-jour from time
 
+           move arg-date-jour to arg-jn-date
+           move arg-heure-jour to arg-jn-heure
+           move val to arg-jn-val
+           move devise to arg-jn-devise
+           move b200 to arg-jn-b200
+           move b100 to arg-jn-b100
+           move b50 to arg-jn-b50
+           move b20 to arg-jn-b20
+           move b10 to arg-jn-b10
+           move b5 to arg-jn-b5
+           move b2 to arg-jn-b2
+           move b1 to arg-jn-b1
+           move b050 to arg-jn-b050
+           move b020 to arg-jn-b020
+           move b010 to arg-jn-b010
+           move b005 to arg-jn-b005
+           move b002 to arg-jn-b002
+           move b001 to arg-jn-b001
+           move arg-verif-libelle to arg-jn-verif
 
+           open extend arg-fic-journal
+           move arg-ligne-journal to arg-journal-ligne
+           write arg-journal-ligne
+           close arg-fic-journal
+           .
 
+       mod-audit-operation.
+           accept ops-date from date yyyymmdd
+           accept ops-heure from time
+           move 'argent' to ops-programme
+           move 'DECOMPOSITION' to ops-operation
+           move devise to ops-detail
 
+           open extend arg-fic-audit
+           write ops-ligne
+           close arg-fic-audit
+           .
 
+       mod-journal-generique.
+           accept arg-date-jour from date yyyymmdd
+           accept arg-heure-jour from time
 
+           move arg-date-jour to arg-jn-date
+           move arg-heure-jour to arg-jn-heure
+           move val to arg-jn-val
+           move devise to arg-jn-devise
+           move zero to arg-jn-b200
+           move zero to arg-jn-b100
+           move zero to arg-jn-b50
+           move zero to arg-jn-b20
+           move zero to arg-jn-b10
+           move zero to arg-jn-b5
+           move zero to arg-jn-b2
+           move zero to arg-jn-b1
+           move zero to arg-jn-b050
+           move zero to arg-jn-b020
+           move zero to arg-jn-b010
+           move zero to arg-jn-b005
+           move zero to arg-jn-b002
+           move zero to arg-jn-b001
+           move 'GENER' to arg-jn-verif
 
+           open extend arg-fic-journal
+           move arg-ligne-journal to arg-journal-ligne
+           write arg-journal-ligne
+           close arg-fic-journal
+           .
 
+       end program argent.
