@@ -0,0 +1,84 @@
+       identification division.
+       program-id. clientlst.
+
+       environment division.
+       input-output section.
+       file-control.
+           select client-fic-maitre assign to "CLIMAST"
+               organization is indexed
+               access mode is sequential
+               record key is enr-ref.
+           select client-fic-tri assign to "CLITRI".
+           select client-fic-liste assign to "CLILISTE"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd client-fic-maitre.
+       copy "clientrec.cpy".
+
+       sd client-fic-tri.
+       1 tri-client.
+           2 tri-ref pic x(8).
+           2 tri-nom pic x(20).
+           2 tri-prenom pic x(20).
+           2 tri-date-naiss.
+               3 tri-jour pic 99.
+               3 tri-mois pic 99.
+               3 tri-annee pic 9999.
+           2 tri-domicile.
+               3 tri-ville pic x(30).
+               3 tri-cp pic 99999.
+           2 tri-operateur pic x(8).
+
+       fd client-fic-liste.
+       1 liste-ligne pic x(80).
+
+       working-storage section.
+       1 liste-eof pic x value 'n'.
+           88 liste-fin value 'o'.
+
+       1 liste-entete-1 pic x(80) value
+           'REFERENCE  PRENOM               VILLE             
+      -'             CP'.
+
+       1 liste-ligne-detail.
+           2 det-ref pic x(8).
+           2 filler pic x(3) value spaces.
+           2 det-prenom pic x(20).
+           2 filler pic x(1) value space.
+           2 det-ville pic x(30).
+           2 filler pic x(1) value space.
+           2 det-cp pic 99999.
+
+       procedure division.
+       mod-mainline.
+           sort client-fic-tri on ascending key tri-nom
+               using client-fic-maitre
+               output procedure mod-ecrire-liste
+           goback
+           .
+
+       mod-ecrire-liste.
+           open output client-fic-liste
+           move liste-entete-1 to liste-ligne
+           write liste-ligne
+
+           return client-fic-tri at end set liste-fin to true end-return
+           perform mod-ecrire-ligne until liste-fin
+
+           close client-fic-liste
+           .
+
+       mod-ecrire-ligne.
+           move tri-ref to det-ref
+           move tri-prenom to det-prenom
+           move tri-ville to det-ville
+           move tri-cp to det-cp
+           move liste-ligne-detail to liste-ligne
+           write liste-ligne
+
+           return client-fic-tri at end set liste-fin to true end-return
+           .
+
+       end program clientlst.
