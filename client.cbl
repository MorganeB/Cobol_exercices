@@ -1,5 +1,70 @@
+             identification division.
              program-id. client.
 
+             environment division.
+             input-output section.
+             file-control.
+                 select client-fic-maitre assign to "CLIMAST"
+                     organization is indexed
+                     access mode is dynamic
+                     record key is enr-ref.
+                 select dept-fic-ref assign to "DEPTREF"
+                     organization is indexed
+                     access mode is dynamic
+                     record key is enr-dept-code
+                     file status is dept-fic-statut.
+                 select client-fic-cfg assign to "SCRNCFG"
+                     organization is line sequential
+                     file status is client-cfg-statut.
+                 select client-fic-audit assign to "OPSLOG"
+                     organization is line sequential.
+                 select client-fic-imprim assign to "PRINTRPT"
+                     organization is line sequential.
+                 select client-fic-import assign to "CLIIMPORT"
+                     organization is line sequential
+                     file status is client-import-statut.
+                 select client-fic-rejet assign to "CLIREJET"
+                     organization is line sequential
+                     file status is client-rejet-statut.
+
+             data division.
+             file section.
+             fd client-fic-maitre.
+             copy "clientrec.cpy".
+
+             fd dept-fic-ref.
+             1 enr-departement.
+               2 enr-dept-code pic xx.
+               2 enr-dept-libelle pic x(30).
+
+             fd client-fic-cfg.
+             1 client-cfg-enr.
+               2 client-cfg-bgc pic 9.
+
+             fd client-fic-audit.
+             copy "opslogrec.cpy".
+
+             fd client-fic-imprim.
+             1 client-imprim-ligne pic x(80).
+
+             fd client-fic-import.
+             1 imp-client-enr.
+               2 imp-nom pic x(20).
+               2 imp-prenom pic x(20).
+               2 imp-jour pic 99.
+               2 imp-mois pic 99.
+               2 imp-annee pic 9999.
+               2 imp-ville pic x(30).
+               2 imp-cp pic x(5).
+
+             fd client-fic-rejet.
+             1 client-rejet-ligne pic x(80).
+
+             working-storage section.
+             1 client-cfg-statut pic xx value '00'.
+             1 dept-fic-statut pic xx value '00'.
+             1 couleur-fond pic 9 value 1.
+
              1 client.
                2 ref pic x(8).
                2 nom pic x(20).
@@ -9,20 +74,94 @@
                    88 jour-correct value 1 thru 31.
                    3 mois-naiss pic 99.
                    88 mois-correct value 1 thru 12.
-                   3 annee-naiss pic 99.
-                   88 annee-correct value 1900 thru 1988.
+                   3 annee-naiss pic 9999.
                2 domicile.
                    3 ville pic x(30).
                    3 cp pic 99999.
            1 pic x value 'o'.
            88 correct value 'o' false 'n'.
 
+           1 date-systeme pic 9(8).
+           1 date-systeme-vue redefines date-systeme.
+               2 annee-courante pic 9999.
+               2 mois-courant pic 99.
+               2 jour-courant pic 99.
+
+           1 pic x value 'n'.
+           88 client-existe value 'o' false 'n'.
+           1 doublon-compteur pic 99 value 0.
+           1 doublon-non-resolu pic x value 'n'.
+               88 doublon-impasse value 'o' false 'n'.
+
+           1 mode-travail pic x value '1'.
+               88 mode-creation value '1'.
+               88 mode-consultation value '2'.
+               88 mode-import value '3'.
+           1 recherche-ref pic x(8).
+
+           1 operateur-id pic x(8).
+
+           1 client-import-statut pic xx value '00'.
+           1 client-rejet-statut pic xx value '00'.
+           1 import-eof pic x value 'n'.
+               88 import-fin-fichier value 'o' false 'n'.
+           1 import-compteur pic 9(4) value 0.
+           1 rejet-compteur pic 9(4) value 0.
+
+           1 client-ligne-rejet.
+               2 cr-libelle pic x(18) value 'Rejet import ref '.
+               2 cr-nom pic x(20).
+               2 filler pic x(1) value space.
+               2 cr-prenom pic x(20).
+               2 filler pic x(19) value ' - a revoir manuel'.
+
+           1 client-ligne-confirm.
+               2 cc-libelle pic x(26) value
+                   'Confirmation client ref : '.
+               2 cc-ref pic x(8).
+               2 filler pic x(3) value ' - '.
+               2 cc-nom pic x(20).
+               2 filler pic x(1) value space.
+               2 cc-prenom pic x(20).
+
 
            screen section.
            1 ecran.
-               2 blank screen.
+               2 blank screen background-color couleur-fond.
            1 a-plg-titre.
                2 line 2 col 20 'Nouveau client'.
+           1 s-plg-mode.
+               2 line 3 col 5
+                   '1=Nouveau  2=Consulter  3=Import de masse '.
+               2 s-mode pic x to mode-travail required.
+
+           1 s-plg-recherche.
+               2 line 5 col 5 'Reference a consulter '.
+               2 s-recherche-ref pic x(8) to recherche-ref required.
+
+           1 s-plg-operateur.
+               2 line 5 col 5 'Identifiant operateur '.
+               2 s-operateur pic x(8) to operateur-id required.
+
+           1 a-plg-fiche.
+               2 line 7 col 5 'Nom '.
+               2 a-fiche-nom line 7 col 20 pic x(20) from nom.
+               2 line 8 col 5 'Prenom '.
+               2 a-fiche-prenom line 8 col 20 pic x(20) from prenom.
+               2 line 9 col 5 'Date de naissance '.
+               2 a-fiche-jour line 9 col 25 pic 99 from jour-naiss.
+               2 '/' line 9 col 27.
+               2 a-fiche-mois line 9 col 28 pic 99 from mois-naiss.
+               2 '/' line 9 col 30.
+               2 a-fiche-annee line 9 col 31 pic 9999
+                   from annee-naiss.
+               2 line 10 col 5 'Ville '.
+               2 a-fiche-ville line 10 col 20 pic x(30) from ville.
+               2 line 11 col 5 'Code postal '.
+               2 a-fiche-cp line 11 col 20 pic 99999 from cp.
+
+           1 plg-non-trouve.
+               2 line 20 col 30 'Aucun client pour cette reference'.
            1 s-plg-nom.
                2 line 5 col 5 'Nom '.
                2 s-nom pic x(20) to nom required.
@@ -54,15 +193,93 @@
 
 
            procedure division.
+               perform mod-init-couleur
+               display ecran
                display a-plg-titre
-               perform mod-saisie
-               perform mod-control
-              if correct then perform mod-accord
-                 else display plg-message
-              end-if
+               display s-plg-mode
+               accept s-mode
+
+               if mode-consultation
+                   perform mod-consultation
+               else
+                   if mode-import
+                       perform mod-import-masse
+                   else
+                       perform mod-saisie-operateur
+                       perform mod-saisie
+                       perform mod-control
+                       if correct
+                           perform mod-accord
+                       end-if
+                       if not correct
+                           display plg-message
+                       end-if
+                   end-if
+               end-if
                goback
            .
 
+           mod-saisie-operateur.
+               display s-plg-operateur
+               accept s-operateur
+           .
+
+           mod-import-masse.
+               move 'IMPORT' to operateur-id
+               set import-fin-fichier to false
+               move 0 to import-compteur
+               move 0 to rejet-compteur
+               open input client-fic-import
+               open output client-fic-rejet
+               if client-import-statut = '00' and
+                   client-rejet-statut = '00'
+                   read client-fic-import
+                       at end set import-fin-fichier to true
+                   end-read
+                   perform mod-traitement-import
+                       until import-fin-fichier
+               end-if
+               if client-import-statut = '00'
+                   close client-fic-import
+               end-if
+               if client-rejet-statut = '00'
+                   close client-fic-rejet
+               end-if
+           .
+
+           mod-traitement-import.
+               move imp-nom to nom
+               move imp-prenom to prenom
+               move imp-jour to jour-naiss
+               move imp-mois to mois-naiss
+               move imp-annee to annee-naiss
+               move imp-ville to ville
+               move imp-cp to cp
+
+               perform mod-control
+               if correct
+                   perform mod-accord
+               end-if
+
+               if correct
+                   add 1 to import-compteur
+               else
+                   perform mod-rejet-import
+                   add 1 to rejet-compteur
+               end-if
+
+               read client-fic-import
+                   at end set import-fin-fichier to true
+               end-read
+           .
+
+           mod-rejet-import.
+               move nom to cr-nom
+               move prenom to cr-prenom
+               move client-ligne-rejet to client-rejet-ligne
+               write client-rejet-ligne
+           .
+
            mod-saisie.
                display s-plg-nom
                accept s-nom
@@ -79,31 +296,149 @@
            .
 
            mod-control.
+               accept date-systeme from date yyyymmdd
+               set correct to true
+
                if nom not alphabetic or prenom not alphabetic
                    set correct to false
                end-if
 
-               if not (jour-correct and mois-correct and annee-correct)
+               if not (jour-correct and mois-correct)
+                   set correct to false
+               end-if
+
+               if annee-naiss < 1900 or annee-naiss > annee-courante
                    set correct to false
                end-if
 
+               perform mod-verif-cp
+
                .
 
+           mod-verif-cp.
+               move cp(1:2) to enr-dept-code
+               open input dept-fic-ref
+               if dept-fic-statut not = '00'
+                   set correct to false
+               else
+                   read dept-fic-ref key is enr-dept-code
+                       invalid key
+                           set correct to false
+                   end-read
+                   close dept-fic-ref
+               end-if
+           .
+
            mod-accord.
                move nom(1:2) to ref(1:2)
                move prenom(1:2) to ref(3:2)
                move annee-naiss(3:2) to ref (5:2)
                move cp (1:2) to ref(7:2)
 
+               if correct
+                   move 0 to doublon-compteur
+                   set doublon-impasse to false
+                   open i-o client-fic-maitre
+                   perform mod-verif-doublon with test after
+                       until not client-existe
 
-           .
-            end program client.
+                   if doublon-impasse
+                       close client-fic-maitre
+                       set correct to false
+                   else
+                       move ref to enr-ref
+                       move nom to enr-nom
+                       move prenom to enr-prenom
+                       move jour-naiss to enr-jour-naiss
+                       move mois-naiss to enr-mois-naiss
+                       move annee-naiss to enr-annee-naiss
+                       move ville to enr-ville
+                       move cp to enr-cp
+                       move operateur-id to enr-operateur
 
+                       write enr-client
+                       close client-fic-maitre
 
+                       move 'CREATION' to ops-operation
+                       move ref to ops-detail
+                       perform mod-audit-operation
+                       perform mod-imprime-confirmation
+                   end-if
+               end-if
+           .
 
+           mod-consultation.
+               display s-plg-recherche
+               accept s-recherche-ref
 
+               move recherche-ref to enr-ref
+               open input client-fic-maitre
+               read client-fic-maitre key is enr-ref
+                   invalid key
+                       display plg-non-trouve
+                   not invalid key
+                       move enr-ref to ref
+                       move enr-nom to nom
+                       move enr-prenom to prenom
+                       move enr-jour-naiss to jour-naiss
+                       move enr-mois-naiss to mois-naiss
+                       move enr-annee-naiss to annee-naiss
+                       move enr-ville to ville
+                       move enr-cp to cp
+                       display a-plg-fiche
+                       move 'CONSULTATION' to ops-operation
+                       move recherche-ref to ops-detail
+                       perform mod-audit-operation
+               end-read
+               close client-fic-maitre
+           .
 
+           mod-init-couleur.
+               open input client-fic-cfg
+               if client-cfg-statut = '00'
+                   read client-fic-cfg
+                       at end continue
+                       not at end move client-cfg-bgc to couleur-fond
+                   end-read
+                   close client-fic-cfg
+               end-if
+           .
 
+           mod-verif-doublon.
+               move ref to enr-ref
+               read client-fic-maitre key is enr-ref
+                   invalid key
+                       set client-existe to false
+                   not invalid key
+                       set client-existe to true
+                       if doublon-compteur = 99
+                           set doublon-impasse to true
+                           set client-existe to false
+                       else
+                           add 1 to doublon-compteur
+                           move doublon-compteur to ref(7:2)
+                       end-if
+               end-read
+           .
 
+           mod-audit-operation.
+               accept ops-date from date yyyymmdd
+               accept ops-heure from time
+               move 'client' to ops-programme
 
+               open extend client-fic-audit
+               write ops-ligne
+               close client-fic-audit
+           .
 
+           mod-imprime-confirmation.
+               move ref to cc-ref
+               move nom to cc-nom
+               move prenom to cc-prenom
+
+               open extend client-fic-imprim
+               move client-ligne-confirm to client-imprim-ligne
+               write client-imprim-ligne
+               close client-fic-imprim
+           .
+            end program client.
