@@ -0,0 +1,49 @@
+       identification division.
+       program-id. menu.
+
+       data division.
+       working-storage section.
+       1 choix pic 9 value 9.
+
+       screen section.
+       1 a-plg-menu.
+           2 blank screen.
+           2 line 4 col 10 'Menu principal'.
+           2 line 6 col 5 '1 - Decomposition en pieces et billets'.
+           2 line 7 col 5 '2 - Gestion des clients'.
+           2 line 8 col 5 '3 - Grille de couleurs'.
+           2 line 9 col 5 '4 - Factorielle, combinaisons, permutations'.
+           2 line 10 col 5 '5 - Hypotenuse d''un triangle'.
+           2 line 11 col 5 '6 - Location de vehicule'.
+           2 line 12 col 5 '7 - Inverser une phrase'.
+           2 line 13 col 5 '0 - Quitter'.
+           2 line 15 col 5 'Votre choix : '.
+           2 s-choix pic 9 to choix required.
+
+       1 plg-choix-invalide.
+           2 line 17 col 5 'Choix invalide'.
+
+       procedure division.
+       mod-mainline.
+           perform mod-boucle with test after until choix = 0
+           goback
+           .
+
+       mod-boucle.
+           display a-plg-menu
+           accept s-choix
+
+           evaluate choix
+               when 1 call 'argent'
+               when 2 call 'client'
+               when 3 call 'couleurs'
+               when 4 call 'factoriel'
+               when 5 call 'hypotenuse'
+               when 6 call 'location'
+               when 7 call 'inverse'
+               when 0 continue
+               when other display plg-choix-invalide
+           end-evaluate
+           .
+
+       end program menu.
