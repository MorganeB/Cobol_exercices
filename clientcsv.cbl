@@ -0,0 +1,89 @@
+       identification division.
+       program-id. clientcsv.
+
+       environment division.
+       input-output section.
+       file-control.
+           select client-fic-maitre assign to "CLIMAST"
+               organization is indexed
+               access mode is sequential
+               record key is enr-ref.
+           select client-fic-csv assign to "CLICSV"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd client-fic-maitre.
+       copy "clientrec.cpy".
+
+       fd client-fic-csv.
+       1 csv-ligne pic x(120).
+
+       working-storage section.
+       1 client-eof pic x value 'n'.
+           88 client-fin-fichier value 'o'.
+
+       1 csv-entete pic x(50) value
+           'ref,nom,prenom,jour,mois,annee,ville,cp'.
+
+       1 cs-jour pic 99.
+       1 cs-mois pic 99.
+       1 cs-annee pic 9999.
+       1 cs-cp pic 99999.
+
+       procedure division.
+       mod-mainline.
+           perform mod-init
+           move csv-entete to csv-ligne
+           write csv-ligne
+           perform mod-traitement until client-fin-fichier
+           perform mod-fin
+           goback
+           .
+
+       mod-init.
+           open input client-fic-maitre
+           open output client-fic-csv
+           read client-fic-maitre
+               at end set client-fin-fichier to true
+           end-read
+           .
+
+       mod-traitement.
+           move enr-jour-naiss to cs-jour
+           move enr-mois-naiss to cs-mois
+           move enr-annee-naiss to cs-annee
+           move enr-cp to cs-cp
+
+           move spaces to csv-ligne
+           string
+               function trim(enr-ref) delimited by size
+               ',' delimited by size
+               function trim(enr-nom) delimited by size
+               ',' delimited by size
+               function trim(enr-prenom) delimited by size
+               ',' delimited by size
+               cs-jour delimited by size
+               ',' delimited by size
+               cs-mois delimited by size
+               ',' delimited by size
+               cs-annee delimited by size
+               ',' delimited by size
+               function trim(enr-ville) delimited by size
+               ',' delimited by size
+               cs-cp delimited by size
+               into csv-ligne
+           end-string
+           write csv-ligne
+
+           read client-fic-maitre
+               at end set client-fin-fichier to true
+           end-read
+           .
+
+       mod-fin.
+           close client-fic-maitre
+           close client-fic-csv
+           .
+
+       end program clientcsv.
