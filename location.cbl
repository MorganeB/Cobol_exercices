@@ -1,13 +1,111 @@
+       identification division.
        program-id. location.
 
+       environment division.
+       input-output section.
+       file-control.
+           select loc-fic-cfg assign to "SCRNCFG"
+               organization is line sequential
+               file status is loc-cfg-statut.
+           select loc-fic-tarifs assign to "LOCRATE"
+               organization is line sequential
+               file status is loc-tarifs-statut.
+           select loc-fic-hist assign to "LOCHIST"
+               organization is line sequential.
+           select loc-fic-audit assign to "OPSLOG"
+               organization is line sequential.
+           select loc-fic-imprim assign to "PRINTRPT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd loc-fic-cfg.
+       1 loc-cfg-enr.
+           2 loc-cfg-bgc pic 9.
+
+       fd loc-fic-tarifs.
+       1 loc-tarif-enr.
+           2 lt-type pic x.
+           2 lt-libelle pic x(10).
+           2 lt-tarif-jour pic 999v99.
+           2 lt-tarif-km pic 9v999.
+
+       fd loc-fic-hist.
+       1 loc-hist-ligne pic x(80).
+
+       fd loc-fic-audit.
+       copy "opslogrec.cpy".
+
+       fd loc-fic-imprim.
+       1 loc-imprim-ligne pic x(80).
+
+       working-storage section.
+       1 loc-cfg-statut pic xx value '00'.
+       1 loc-tarifs-statut pic xx value '00'.
+       1 couleur-fond pic 9 value 1.
+       copy "saisiestat.cpy".
+
        1 km        pic 9999.
        1 jours     pic 999.
-       1 diesel    pic 9999v99.
-       1 essence   pic 9999v99.
+
+       1 nb-tarifs pic 99 value 0.
+       1 tab-tarifs.
+           2 tab-tarif occurs 10 times.
+               3 tab-type pic x.
+               3 tab-libelle pic x(10).
+               3 tab-tarif-jour pic 999v99.
+               3 tab-tarif-km pic 9v999.
+       1 ix pic 99.
+
+       1 rech-type pic x.
+       1 rech-jour pic 999v99.
+       1 rech-km pic 9v999.
+       1 rech-libelle pic x(10).
+       1 rech-trouve pic x value 'n'.
+           88 rech-ok value 'o' false 'n'.
+
+       1 cout-diesel pic 9999v99 value 0.
+       1 cout-essence pic 9999v99 value 0.
+       1 cout-electrique pic 9999v99 value 0.
+       1 cout-hybride pic 9999v99 value 0.
+       1 cout-min pic 9999v99.
+       1 libelle-min pic x(10).
+
+       1 electrique-disponible pic x value 'n'.
+           88 electrique-ok value 'o' false 'n'.
+       1 hybride-disponible pic x value 'n'.
+           88 hybride-ok value 'o' false 'n'.
+
+       1 remise pic x value 'n'.
+           88 remise-ok value 'o' false 'n'.
+       1 remise-pct pic 99v99 value 0.
+
+       1 date-systeme pic 9(8).
+
+       1 loc-ligne-hist.
+           2 lh-date pic 9(8).
+           2 filler pic x(1) value ' '.
+           2 lh-jours pic zzz.
+           2 filler pic x(1) value ' '.
+           2 lh-km pic zzzz.
+           2 filler pic x(1) value ' '.
+           2 lh-libelle pic x(10).
+           2 filler pic x(1) value ' '.
+           2 lh-cout pic zzzz.99.
+
+       1 loc-ligne-devis.
+           2 ld-libelle pic x(21) value 'Devis de location : '.
+           2 ld-jours pic zzz.
+           2 filler pic x(7) value ' jours '.
+           2 ld-km pic zzzz.
+           2 filler pic x(19) value ' km - vehicule le '.
+           2 ld-choix pic x(10).
+           2 filler pic x(4) value ' - '.
+           2 ld-cout pic zzzz.99.
 
        screen section.
        1 a-plg-titre.
-           2 blank screen.
+           2 blank screen background-color couleur-fond.
            2 line 6 col 10 'Location d'' vehicule'.
        1 s-plg-jours.
            2 line 9 col 1 'Combien de jours de location ? '.
@@ -17,54 +115,256 @@
            2 line 11 col 1 'Combien de km ? '.
            2 s-km pic zzzz to km required.
 
+       1 plg-message.
+           2 line 22 col 1 'Saisie invalide - jours et km doivent'.
+           2 line 23 col 1 'etre superieurs a 0'.
+
        1 a-plg-masc-res.
            2 line 13 col 4 'Avec un diesel : '.
            2 line 14 col 4 'Avec un essence : '.
 
-       1 a-plg-masc-choix1.
-           2 line 16 col 4 'Vous devriez choisir : diesel.'.
+       1 a-plg-val-res.
+           2 a-diesel line 13 col 25 pic zzzz.99 from cout-diesel.
+           2 a-essence line 14 col 25 pic zzzz.99 from cout-essence.
 
-       1 a-plg-masc-choix2.
-           2 line 16 col 4 'Vous devriez choisir : essence.'.
+       1 a-plg-masc-electrique.
+           2 line 15 col 4 'Avec un electrique : '.
+       1 a-plg-val-electrique.
+           2 a-electrique line 15 col 25 pic zzzz.99
+               from cout-electrique.
 
-       1 a-plg-val-res.
-           2 a-diesel line 13 col 20 pic zzzz.99 from diesel.
-           2 a-essence line 14 col 20 pic zzzz.99 from essence.
+       1 a-plg-masc-hybride.
+           2 line 16 col 4 'Avec un hybride : '.
+       1 a-plg-val-hybride.
+           2 a-hybride line 16 col 25 pic zzzz.99 from cout-hybride.
+
+       1 a-plg-remise.
+           2 line 18 col 4 'Remise longue duree/gros kilometrage : '.
+           2 a-remise-pct pic zz.99 from remise-pct.
+           2 '% appliquee'.
+
+       1 a-plg-recommandation.
+           2 line 20 col 4 'Vous devriez choisir : '.
+           2 a-libelle-min pic x(10) from libelle-min.
 
        procedure division.
-       display a-plg-titre
+       mod-mainline.
+           perform mod-init-couleur
+           perform mod-charge-tarifs
+           display a-plg-titre
+           perform mod-saisie with test after until saisie-ok
+
+           perform mod-calcule-couts
+           perform mod-remise
+           perform mod-determine-min
+
+           display a-plg-masc-res
+           display a-plg-val-res
+           if electrique-ok
+               display a-plg-masc-electrique
+               display a-plg-val-electrique
+           end-if
+           if hybride-ok
+               display a-plg-masc-hybride
+               display a-plg-val-hybride
+           end-if
+           if remise-ok
+               display a-plg-remise
+           end-if
+           display a-plg-recommandation
+
+           perform mod-historique
+           perform mod-audit-operation
+           perform mod-imprime-devis
+           goback
+           .
+
+       mod-saisie.
            display s-plg-jours
            accept s-jours
 
            display s-plg-km
            accept s-km
 
-           compute diesel=(jours*50) + (km*0.1)
-           compute essence=(jours*40) + (km * 0.15)
+           perform mod-control
+           if not saisie-ok
+               display plg-message
+           end-if
+           .
 
-           display a-plg-masc-res.
-           display a-plg-val-res.
-           if(diesel < essence) display
-               a-plg-masc-choix1
-               else display
-                   a-plg-masc-choix2
+       mod-control.
+           set saisie-ok to true
+           if jours <= 0 or km <= 0
+               set saisie-ok to false
+           end-if
+           .
 
+       mod-init-couleur.
+           open input loc-fic-cfg
+           if loc-cfg-statut = '00'
+               read loc-fic-cfg
+                   at end continue
+                   not at end move loc-cfg-bgc to couleur-fond
+               end-read
+               close loc-fic-cfg
+           end-if
+           .
 
-       end program location.
+       mod-charge-tarifs.
+           move 0 to nb-tarifs
+           open input loc-fic-tarifs
+           if loc-tarifs-statut = '00'
+               perform until loc-tarifs-statut not = '00'
+                       or nb-tarifs >= 10
+                   read loc-fic-tarifs
+                       at end continue
+                       not at end
+                           add 1 to nb-tarifs
+                           move lt-type to tab-type(nb-tarifs)
+                           move lt-libelle to tab-libelle(nb-tarifs)
+                           move lt-tarif-jour
+                               to tab-tarif-jour(nb-tarifs)
+                           move lt-tarif-km to tab-tarif-km(nb-tarifs)
+                   end-read
+               end-perform
+               close loc-fic-tarifs
+           end-if
+           .
 
+       mod-recherche-tarif.
+           set rech-ok to false
+           perform varying ix from 1 by 1
+               until ix > nb-tarifs or rech-ok
+               if tab-type(ix) = rech-type
+                   move tab-tarif-jour(ix) to rech-jour
+                   move tab-tarif-km(ix) to rech-km
+                   move tab-libelle(ix) to rech-libelle
+                   set rech-ok to true
+               end-if
+           end-perform
+           .
 
+       mod-calcule-couts.
+           set electrique-ok to false
+           set hybride-ok to false
+           move 0 to cout-electrique
+           move 0 to cout-hybride
 
+           move 'D' to rech-type
+           perform mod-recherche-tarif
+           if rech-ok
+               compute cout-diesel = (jours * rech-jour)
+                   + (km * rech-km)
+           else
+               compute cout-diesel = (jours * 50) + (km * 0.1)
+           end-if
 
+           move 'E' to rech-type
+           perform mod-recherche-tarif
+           if rech-ok
+               compute cout-essence = (jours * rech-jour)
+                   + (km * rech-km)
+           else
+               compute cout-essence = (jours * 40) + (km * 0.15)
+           end-if
 
+           move 'L' to rech-type
+           perform mod-recherche-tarif
+           if rech-ok
+               compute cout-electrique = (jours * rech-jour)
+                   + (km * rech-km)
+               set electrique-ok to true
+           end-if
 
+           move 'H' to rech-type
+           perform mod-recherche-tarif
+           if rech-ok
+               compute cout-hybride = (jours * rech-jour)
+                   + (km * rech-km)
+               set hybride-ok to true
+           end-if
+           .
 
+       mod-remise.
+           set remise-ok to false
+           move 0 to remise-pct
+           if jours >= 7 or km >= 1000
+               set remise-ok to true
+               move 10 to remise-pct
+           end-if
 
+           if remise-ok
+               compute cout-diesel = cout-diesel
+                   - (cout-diesel * remise-pct / 100)
+               compute cout-essence = cout-essence
+                   - (cout-essence * remise-pct / 100)
+               if cout-electrique > 0
+                   compute cout-electrique = cout-electrique
+                       - (cout-electrique * remise-pct / 100)
+               end-if
+               if cout-hybride > 0
+                   compute cout-hybride = cout-hybride
+                       - (cout-hybride * remise-pct / 100)
+               end-if
+           end-if
+           .
 
+       mod-determine-min.
+           move cout-diesel to cout-min
+           move 'Diesel' to libelle-min
 
+           if cout-essence < cout-min
+               move cout-essence to cout-min
+               move 'Essence' to libelle-min
+           end-if
 
+           if cout-electrique > 0 and cout-electrique < cout-min
+               move cout-electrique to cout-min
+               move 'Electrique' to libelle-min
+           end-if
 
+           if cout-hybride > 0 and cout-hybride < cout-min
+               move cout-hybride to cout-min
+               move 'Hybride' to libelle-min
+           end-if
+           .
 
+       mod-historique.
+           accept date-systeme from date yyyymmdd
+           move date-systeme to lh-date
+           move jours to lh-jours
+           move km to lh-km
+           move libelle-min to lh-libelle
+           move cout-min to lh-cout
 
+           open extend loc-fic-hist
+           move loc-ligne-hist to loc-hist-ligne
+           write loc-hist-ligne
+           close loc-fic-hist
+           .
 
+       mod-audit-operation.
+           move date-systeme to ops-date
+           accept ops-heure from time
+           move 'location' to ops-programme
+           move 'DEVIS' to ops-operation
+           move libelle-min to ops-detail
 
+           open extend loc-fic-audit
+           write ops-ligne
+           close loc-fic-audit
+           .
 
+       mod-imprime-devis.
+           move jours to ld-jours
+           move km to ld-km
+           move libelle-min to ld-choix
+           move cout-min to ld-cout
+
+           open extend loc-fic-imprim
+           move loc-ligne-devis to loc-imprim-ligne
+           write loc-imprim-ligne
+           close loc-fic-imprim
+           .
+
+       end program location.
