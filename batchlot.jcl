@@ -0,0 +1,40 @@
+//BATCHLOT JOB (ACCT),'BATCH NOCTURNE',CLASS=A,MSGCLASS=A
+//*
+//* Enchainement de fin de journee des travaux en mode fichier :
+//* decomposition d'especes (ARGENTLOT), tables de factorielles
+//* (FACTORIELLOT) et inversion de phrases (INVERSELOT).
+//*
+//* Chaque etape porte RD=RNC pour permettre une reprise a l'etape
+//* en defaut : en cas d'abend, ajouter RESTART=stepname sur la
+//* carte JOB avant de resoumettre ce membre pour reprendre
+//* l'enchainement a partir de l'etape en echec, sans rejouer les
+//* etapes deja terminees normalement. Ne pas coder RESTART= ici -
+//* il doit correspondre a l'etape qui a abende au moment de la
+//* reprise, pas a une valeur fixe dans le membre source.
+//*
+//STEP1    EXEC PGM=ARGENTLOT,RD=RNC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ARGLOTIN DD DSN=PROD.BATCH.ARGENT.INPUT,DISP=SHR
+//ARGLOTOUT DD DSN=PROD.BATCH.ARGENT.OUTPUT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=FACTORIELLOT,COND=(4,LT,STEP1),RD=RNC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//FACLOTIN DD DSN=PROD.BATCH.FACTORIEL.INPUT,DISP=SHR
+//FACLOTOUT DD DSN=PROD.BATCH.FACTORIEL.OUTPUT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP3    EXEC PGM=INVERSELOT,COND=(4,LT,STEP2),RD=RNC
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INVLOTIN DD DSN=PROD.BATCH.INVERSE.INPUT,DISP=SHR
+//INVLOTOUT DD DSN=PROD.BATCH.INVERSE.OUTPUT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=180,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
