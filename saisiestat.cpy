@@ -0,0 +1,2 @@
+       1 saisie-statut pic x value 'o'.
+           88 saisie-ok value 'o' false 'n'.
