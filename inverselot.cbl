@@ -0,0 +1,115 @@
+       identification division.
+       program-id. inverselot.
+
+       environment division.
+       input-output section.
+       file-control.
+           select inv-fic-entree assign to "INVLOTIN"
+               organization is line sequential.
+           select inv-fic-sortie assign to "INVLOTOUT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd inv-fic-entree.
+       1 inv-ent-mot pic x(80).
+
+       fd inv-fic-sortie.
+       1 inv-sor-ligne pic x(180).
+
+       working-storage section.
+       1 inv-eof pic x value 'n'.
+           88 inv-fin-fichier value 'o'.
+
+       1 mot pic x(80).
+       1 inverse pic x(80).
+
+       1 compact-source pic x(80).
+       1 compact-resultat pic x(80).
+       1 compact-long pic 999.
+       1 i pic 999.
+
+       1 mot-compact pic x(80).
+       1 inverse-compact pic x(80).
+
+       1 palindrome pic x value 'n'.
+           88 palindrome-oui value 'o' false 'n'.
+
+       1 inv-ligne-detail.
+           2 id-mot pic x(80).
+           2 filler pic x(4) value ' -> '.
+           2 id-inverse pic x(80).
+           2 filler pic x(3) value ' - '.
+           2 id-palindrome pic x(20).
+
+       procedure division.
+       mod-mainline.
+           perform mod-init
+           perform mod-traitement until inv-fin-fichier
+           perform mod-fin
+           goback
+           .
+
+       mod-init.
+           open input inv-fic-entree
+           open output inv-fic-sortie
+           read inv-fic-entree
+               at end set inv-fin-fichier to true
+           end-read
+           .
+
+       mod-traitement.
+           move inv-ent-mot to mot
+           move function reverse(function trim(mot)) to inverse
+           perform mod-verif-palindrome
+
+           move mot to id-mot
+           move inverse to id-inverse
+           if palindrome-oui
+               move 'palindrome' to id-palindrome
+           else
+               move 'non palindrome' to id-palindrome
+           end-if
+           move inv-ligne-detail to inv-sor-ligne
+           write inv-sor-ligne
+
+           read inv-fic-entree
+               at end set inv-fin-fichier to true
+           end-read
+           .
+
+       mod-verif-palindrome.
+           move mot to compact-source
+           perform mod-compacter
+           move compact-resultat to mot-compact
+
+           move inverse to compact-source
+           perform mod-compacter
+           move compact-resultat to inverse-compact
+
+           set palindrome-oui to false
+           if function upper-case(mot-compact) =
+               function upper-case(inverse-compact)
+               set palindrome-oui to true
+           end-if
+           .
+
+       mod-compacter.
+           move spaces to compact-resultat
+           move 0 to compact-long
+
+           perform varying i from 1 by 1 until i > 80
+               if compact-source(i:1) not = space
+                   add 1 to compact-long
+                   move compact-source(i:1)
+                       to compact-resultat(compact-long:1)
+               end-if
+           end-perform
+           .
+
+       mod-fin.
+           close inv-fic-entree
+           close inv-fic-sortie
+           .
+
+       end program inverselot.
