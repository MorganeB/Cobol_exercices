@@ -1,12 +1,31 @@
+       identification division.
        program-id. hypotenuse.
+
+       data division.
+       working-storage section.
        1 cote1 pic 999v99.
        1 cote2 pic 999v99.
        1 hypotenuse pic 9999v99.
 
+       1 angle1 pic 99v99.
+       1 angle2 pic 99v99.
+       1 pi pic 9v9(8) value 3.14159265.
+
+       1 mode-calcul pic x value '1'.
+           88 mode-hypotenuse value '1'.
+           88 mode-cote-manquant value '2'.
+
+       copy "saisiestat.cpy".
+
        screen section.
        1 a-plg-titre.
            2 blank screen.
            2 line 6 col 10 'Hypotenuse d''un triangle'.
+       1 s-plg-mode.
+           2 line 7 col 2
+               '1=Calculer hypotenuse  2=Calculer un cote manquant '.
+           2 s-mode pic x to mode-calcul required.
+
        1 s-plg-cote1.
            2 line 8 col 2 'Longueur du cote 1 : '.
            2 s-cote1 pic zzzz.zz to cote1 required.
@@ -15,22 +34,94 @@
            2 line 10 col 2 'Longueur du cote 2 : '.
            2 s-cote2 pic zzzz.zz to cote2 required.
 
+       1 s-plg-hypotenuse.
+           2 line 8 col 2 'Longueur de l''hypotenuse : '.
+           2 s-hypotenuse pic zzzz.zz to hypotenuse required.
+
+       1 s-plg-cote-connu.
+           2 line 10 col 2 'Longueur du cote connu : '.
+           2 s-cote-connu pic zzzz.zz to cote1 required.
+
        1 a-plg-masc-res.
            2 line 12 col 2 'La longueur de l''hypotenuse est de '.
            2 a-hypotenuse line 13 col 2 pic zzzz.zz from hypotenuse.
 
+       1 a-plg-masc-cote.
+           2 line 12 col 2 'La longueur du cote manquant est de '.
+           2 a-cote2 line 13 col 2 pic zzzz.zz from cote2.
+
+       1 a-plg-angles.
+           2 line 15 col 2 'Angle oppose au cote 1 : '.
+           2 a-angle1 pic zz.zz from angle1.
+           2 line 16 col 2 'Angle oppose au cote 2 : '.
+           2 a-angle2 pic zz.zz from angle2.
+
+       1 plg-message.
+           2 line 20 col 2 'Saisie invalide - valeurs positives et'.
+           2 line 21 col 2 'cote connu inferieur a l''hypotenuse'.
+
        procedure division.
-       display a-plg-titre
-           display s-plg-cote1
-           accept s-cote1
+       mod-mainline.
+           display a-plg-titre
+           display s-plg-mode
+           accept s-mode
 
-           display s-plg-cote2
-           accept s-cote2
+           perform mod-saisie with test after until saisie-ok
 
-           compute hypotenuse=function sqrt(cote1**2+cote2**2)
+           if mode-cote-manquant
+               compute cote2 =
+                   function sqrt(hypotenuse ** 2 - cote1 ** 2)
+               perform mod-angles
+               display a-plg-masc-cote
+           else
+               compute hypotenuse =
+                   function sqrt(cote1 ** 2 + cote2 ** 2)
+               perform mod-angles
+               display a-plg-masc-res
+           end-if
+           display a-plg-angles
 
-           display a-plg-masc-res
+           goback
+           .
 
-       end program hypotenuse.
+       mod-saisie.
+           if mode-cote-manquant
+               display s-plg-hypotenuse
+               accept s-hypotenuse
+               display s-plg-cote-connu
+               accept s-cote-connu
+           else
+               display s-plg-cote1
+               accept s-cote1
+               display s-plg-cote2
+               accept s-cote2
+           end-if
+
+           perform mod-control
+           if not saisie-ok
+               display plg-message
+           end-if
+           .
 
+       mod-control.
+           set saisie-ok to true
 
+           if mode-cote-manquant
+               if hypotenuse <= 0 or cote1 <= 0
+                   or cote1 >= hypotenuse
+                   set saisie-ok to false
+               end-if
+           else
+               if cote1 <= 0 or cote2 <= 0
+                   set saisie-ok to false
+               end-if
+           end-if
+           .
+
+       mod-angles.
+           compute angle1 =
+               function atan(cote1 / cote2) * (180 / pi)
+           compute angle2 = 90 - angle1
+           .
+
+       end program hypotenuse.
