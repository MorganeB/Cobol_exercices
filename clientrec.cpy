@@ -0,0 +1,12 @@
+       1 enr-client.
+           2 enr-ref pic x(8).
+           2 enr-nom pic x(20).
+           2 enr-prenom pic x(20).
+           2 enr-date-naiss.
+               3 enr-jour-naiss pic 99.
+               3 enr-mois-naiss pic 99.
+               3 enr-annee-naiss pic 9999.
+           2 enr-domicile.
+               3 enr-ville pic x(30).
+               3 enr-cp pic 99999.
+           2 enr-operateur pic x(8).
