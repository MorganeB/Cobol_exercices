@@ -0,0 +1,171 @@
+       identification division.
+       program-id. argentlot.
+
+       environment division.
+       input-output section.
+       file-control.
+           select arg-fic-entree assign to "ARGLOTIN"
+               organization is line sequential.
+           select arg-fic-sortie assign to "ARGLOTOUT"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd arg-fic-entree.
+       1 arg-ent-val pic 9(8).
+
+       fd arg-fic-sortie.
+       1 arg-sor-ligne pic x(132).
+
+       working-storage section.
+       1 arg-eof pic x value 'n'.
+           88 arg-fin-fichier value 'o'.
+
+       1 val pic 9(6)v99.
+       1 val-centimes pic 9(8).
+       1 b200 pic 99.
+       1 b100 pic 99.
+       1 b50 pic 99.
+       1 b20 pic 99.
+       1 b10 pic 99.
+       1 b5 pic 99.
+       1 b2 pic 99.
+       1 b1 pic 99.
+       1 b050 pic 99.
+       1 b020 pic 99.
+       1 b010 pic 99.
+       1 b005 pic 99.
+       1 b002 pic 99.
+       1 b001 pic 99.
+       1 pieces pic 9(8).
+
+       1 arg-ligne-res.
+           2 arg-res-val pic z(6)9.99.
+           2 filler pic x(3) value ' x2'.
+           2 filler pic x(3) value '00='.
+           2 arg-res-b200 pic zz.
+           2 filler pic x(3) value ' x1'.
+           2 filler pic x(3) value '00='.
+           2 arg-res-b100 pic zz.
+           2 filler pic x(4) value ' x50'.
+           2 filler pic x(1) value '='.
+           2 arg-res-b50 pic zz.
+           2 filler pic x(4) value ' x20'.
+           2 filler pic x(1) value '='.
+           2 arg-res-b20 pic zz.
+           2 filler pic x(4) value ' x10'.
+           2 filler pic x(1) value '='.
+           2 arg-res-b10 pic zz.
+           2 filler pic x(3) value ' x5'.
+           2 filler pic x(1) value '='.
+           2 arg-res-b5 pic zz.
+           2 filler pic x(3) value ' x2'.
+           2 filler pic x(1) value '='.
+           2 arg-res-b2 pic zz.
+           2 filler pic x(3) value ' x1'.
+           2 filler pic x(1) value '='.
+           2 arg-res-b1 pic zz.
+           2 filler pic x(5) value ' .50='.
+           2 arg-res-b050 pic zz.
+           2 filler pic x(5) value ' .20='.
+           2 arg-res-b020 pic zz.
+           2 filler pic x(5) value ' .10='.
+           2 arg-res-b010 pic zz.
+           2 filler pic x(5) value ' .05='.
+           2 arg-res-b005 pic zz.
+           2 filler pic x(5) value ' .02='.
+           2 arg-res-b002 pic zz.
+           2 filler pic x(5) value ' .01='.
+           2 arg-res-b001 pic zz.
+
+       procedure division.
+       mod-mainline.
+           perform mod-init
+           perform mod-traitement until arg-fin-fichier
+           perform mod-fin
+           goback
+           .
+
+       mod-init.
+           open input arg-fic-entree
+           open output arg-fic-sortie
+           read arg-fic-entree
+               at end set arg-fin-fichier to true
+           end-read
+           .
+
+       mod-traitement.
+           move arg-ent-val to val-centimes
+           divide val-centimes by 100 giving val
+           move val-centimes to pieces
+
+           compute b200=pieces/20000
+           compute pieces=function MOD(pieces, 20000)
+
+           compute b100=pieces/10000
+           compute pieces=function MOD(pieces,10000)
+
+           compute b50=pieces/5000
+           compute pieces= function MOD(pieces,5000)
+
+           compute b20 = pieces / 2000
+           compute pieces= function MOD(pieces,2000)
+
+           compute b10= pieces / 1000
+           compute pieces= function MOD(pieces,1000)
+
+           compute b5= pieces / 500
+           compute pieces= function MOD(pieces,500)
+
+           compute b2= pieces / 200
+           compute pieces= function MOD(pieces,200)
+
+           compute b1= pieces / 100
+           compute pieces= function MOD(pieces,100)
+
+           compute b050= pieces / 50
+           compute pieces= function MOD(pieces,50)
+
+           compute b020= pieces / 20
+           compute pieces= function MOD(pieces,20)
+
+           compute b010= pieces / 10
+           compute pieces= function MOD(pieces,10)
+
+           compute b005= pieces / 5
+           compute pieces= function MOD(pieces,5)
+
+           compute b002= pieces / 2
+           compute pieces= function MOD(pieces,2)
+
+           compute b001= pieces / 1
+
+           move val to arg-res-val
+           move b200 to arg-res-b200
+           move b100 to arg-res-b100
+           move b50 to arg-res-b50
+           move b20 to arg-res-b20
+           move b10 to arg-res-b10
+           move b5 to arg-res-b5
+           move b2 to arg-res-b2
+           move b1 to arg-res-b1
+           move b050 to arg-res-b050
+           move b020 to arg-res-b020
+           move b010 to arg-res-b010
+           move b005 to arg-res-b005
+           move b002 to arg-res-b002
+           move b001 to arg-res-b001
+           move arg-ligne-res to arg-sor-ligne
+           write arg-sor-ligne
+
+           read arg-fic-entree
+               at end set arg-fin-fichier to true
+           end-read
+           .
+
+       mod-fin.
+           close arg-fic-entree
+           close arg-fic-sortie
+           .
+
+       end program argentlot.
