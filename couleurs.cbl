@@ -1,28 +1,100 @@
+       identification division.
        program-id. couleurs.
 
+       environment division.
+       input-output section.
+       file-control.
+           select couleur-fic-cfg assign to "SCRNCFG"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd couleur-fic-cfg.
+       1 cfg-enr.
+           2 cfg-bgc pic 9.
+
+       working-storage section.
        1 ligne     pic 99.
        1 colonne   pic 99.
        1 bgc       pic 9 value 1.
+       1 ligne-max pic 99.
+       1 colonne-max pic 99.
+       1 reponse-save pic x value 'n'.
+           88 save-demandee value 'o' 'O'.
+       1 bgc-choisi pic 9.
+       copy "saisiestat.cpy".
 
        screen section.
 
-       1   effacer-ecran blank screen background-color 3.
+       1 effacer-ecran blank screen background-color 3.
+
+       1 s-plg-dimensions.
+           2 line 2 col 5 'Nombre de lignes (5-24) '.
+           2 s-ligne-max pic 99 to ligne-max required.
+           2 line 4 col 5 'Nombre de colonnes (5-80) '.
+           2 s-colonne-max pic 99 to colonne-max required.
+
+       1 plg-message.
+           2 line 6 col 5 'Saisie invalide - lignes 5-24, col 5-80'.
+
        1 a-chp-coul line ligne col colonne ' ' background-color bgc.
 
+       1 s-plg-save.
+           2 line 22 col 1 'Sauvegarder cette couleur ? (o/n) '.
+           2 s-save-oui pic x to reponse-save required.
+
+       1 s-plg-choix-bgc.
+           2 line 23 col 1 'Numero de la couleur a sauvegarder '.
+           2 s-bgc-choisi pic 9 to bgc-choisi required.
+
 
        procedure division.
 
        display effacer-ecran
-       perform test after varying ligne from 5 by 1 until colonne = 10
-           perform test after varying colonne from 5 by 1 until colonne
-           = 10
+       perform mod-saisie-dimensions with test after until saisie-ok
+
+       display effacer-ecran
+       perform test after varying ligne from 5 by 1 until ligne
+           = ligne-max
+           perform test after varying colonne from 5 by 1 until
+           colonne = colonne-max
            compute bgc=bgc + 2
            display a-chp-coul
-           compute colonne = colonne + 1
            end-perform
-           compute ligne= ligne + 1
-       end-perform
+       end-perform.
 
-       end program couleurs.
+       display s-plg-save
+       accept s-save-oui
+       if save-demandee
+           display s-plg-choix-bgc
+           accept s-bgc-choisi
+           move bgc-choisi to cfg-bgc
+           open output couleur-fic-cfg
+           write cfg-enr
+           close couleur-fic-cfg
+       end-if.
+
+       goback.
 
+       mod-saisie-dimensions.
+           display s-plg-dimensions
+           accept s-ligne-max
+           accept s-colonne-max
 
+           perform mod-control
+           if not saisie-ok
+               display plg-message
+           end-if
+           .
+
+       mod-control.
+           set saisie-ok to true
+           if ligne-max < 5 or ligne-max > 24
+               set saisie-ok to false
+           end-if
+           if colonne-max < 5 or colonne-max > 80
+               set saisie-ok to false
+           end-if
+           .
+
+       end program couleurs.
